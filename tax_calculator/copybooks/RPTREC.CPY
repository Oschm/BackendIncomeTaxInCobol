@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200*  RPTREC.CPY
+000300*  ARCHIVABLE TAX-CALCULATION REPORT RECORD.  ONE ROW WRITTEN
+000400*  PER TAXPAYER CALCULATION, BY CLIOPTIONS OR BY TAXBATCH.
+000500*****************************************************************
+000600 01  RPT-RECORD.
+000700     05  RPT-RUN-DATE             PIC X(08).
+000800     05  RPT-RUN-TIME             PIC X(08).
+000900     05  RPT-TAXPAYER-ID          PIC X(11).
+001000     05  RPT-YEAR-ARG             PIC 9(4).
+001100     05  RPT-INCOME-ARG           PIC 9(9)V99.
+001200     05  RPT-MARRIED-ARG          PIC X(01).
+001300     05  RPT-ZONE-APPLIED         PIC 9(2).
+001400     05  RPT-INCOME-TAX           PIC 9(9)V99.
+001500     05  RPT-SOLI-TAX             PIC 9(9)V99.
+001600     05  RPT-CHURCH-TAX           PIC 9(9)V99.
+001700     05  RPT-TOTAL-WITHHOLD       PIC 9(9)V99.
+001800     05  RPT-RETURN-CODE          PIC 9(2).
+001900     05  FILLER                   PIC X(15).
