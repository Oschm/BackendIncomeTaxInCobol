@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200*  CKPTREC.CPY
+000300*  RESTART/CHECKPOINT RECORD FOR THE TAXBATCH SUBSYSTEM.  WRITTEN
+000400*  AFTER EVERY CHECKPOINT INTERVAL SO A RERUN CAN SKIP OVER
+000500*  ROSTER RECORDS ALREADY PROCESSED SUCCESSFULLY.
+000600*****************************************************************
+000700 01  CKPT-RECORD.
+000800     05  CKPT-LAST-EMP-ID         PIC X(11).
+000900     05  CKPT-RECORDS-DONE        PIC 9(9).
+001000     05  CKPT-RUN-DATE            PIC X(08).
+001100     05  CKPT-RUN-TIME            PIC X(08).
+001200     05  FILLER                   PIC X(20).
