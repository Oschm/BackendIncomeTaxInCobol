@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200*  TAXPARM.CPY
+000300*  CALLING PARAMETERS FOR THE TAXCALC SUBPROGRAM.  SHARED BY ANY
+000400*  PROGRAM THAT NEEDS AN INCOME-TAX FIGURE (CLIOPTIONS, TAXBATCH)
+000500*  SO THE BRACKET, SPLITTING, SOLI AND CHURCH-TAX RULES ARE
+000600*  MAINTAINED IN EXACTLY ONE PLACE.
+000700*****************************************************************
+000800 01  TAXCALC-PARMS.
+000900     05  TC-INCOME-ARG            PIC 9(9)V99.
+001000     05  TC-MARRIED-ARG           PIC X(01).
+001100         88  TC-MARRIED               VALUE 'Y'.
+001200     05  TC-YEAR-ARG              PIC 9(4).
+001300     05  TC-CHURCH-ARG            PIC X(01).
+001400         88  TC-CHURCH-LIABLE         VALUE 'Y'.
+001500     05  TC-CHURCH-RATE-ARG       PIC 9(2).
+001600     05  TC-INCOME-TAX            PIC 9(9)V99.
+001700     05  TC-SOLI-TAX              PIC 9(9)V99.
+001800     05  TC-CHURCH-TAX            PIC 9(9)V99.
+001900     05  TC-TOTAL-WITHHOLD        PIC 9(9)V99.
+002000     05  TC-ZONE-APPLIED          PIC 9(2).
+002100     05  TC-RETURN-CODE           PIC 9(2).
+002200         88  TC-RC-OK                 VALUE 00.
+002300         88  TC-RC-UNSUPPORTED-YEAR   VALUE 90.
