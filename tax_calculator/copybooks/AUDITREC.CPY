@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*  AUDITREC.CPY
+000300*  AUDIT-TRAIL RECORD APPENDED FOR EVERY CLIOPTIONS/TAXBATCH
+000400*  INVOCATION SO A CALCULATION CAN BE RECONSTRUCTED LATER.
+000500*****************************************************************
+000600 01  AUDIT-RECORD.
+000700     05  AUD-RUN-DATE             PIC X(08).
+000800     05  AUD-RUN-TIME             PIC X(08).
+000900     05  AUD-PROGRAM-ID           PIC X(10).
+001000     05  AUD-TAXPAYER-ID          PIC X(11).
+001100     05  AUD-INCOME-ARG           PIC 9(9)V99.
+001200     05  AUD-MARRIED-ARG          PIC X(01).
+001300     05  AUD-YEAR-ARG             PIC 9(4).
+001400     05  AUD-CHURCH-ARG           PIC X(01).
+001500     05  AUD-RESULT               PIC 9(9)V99.
+001600     05  AUD-RETURN-CODE          PIC 9(2).
+001700     05  FILLER                   PIC X(13).
