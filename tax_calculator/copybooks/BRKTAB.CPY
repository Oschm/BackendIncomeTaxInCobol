@@ -0,0 +1,32 @@
+000100*****************************************************************
+000200*  BRKTAB.CPY
+000300*  BRACKET-TABLE MASTER RECORD - ONE ROW PER INCOME ZONE PER
+000400*  ASSESSMENT YEAR.  A YEAR MAY CARRY ANY NUMBER OF ZONES, IN
+000500*  ASCENDING BRK-ZONE-NO SEQUENCE, ZONE 1 ALWAYS BEGINNING AT
+000600*  ZERO INCOME AND THE LAST ZONE FOR A YEAR CARRYING THE HIGH
+000700*  VALUE SENTINEL (999999999.99) IN BRK-UPPER-LIMIT.
+000800*
+000900*  ZONE FORMULAS (X = INCOME SUBJECT TO THE ZONE):
+001000*    TYPE 0 (ZERO ZONE)        TAX = 0
+001100*    TYPE 1 (PROGRESSIVE ZONE) Y = (X - BRK-LOWER-LIMIT) / 10000
+001200*                              TAX = (BASE * Y + OFFSET) * Y
+001300*                                    + BRK-ZONE-CONST
+001400*    TYPE 2 (LINEAR ZONE)      TAX = BASE * X - OFFSET
+001500*****************************************************************
+001600 01  BRK-RECORD.
+001700     05  BRK-KEY.
+001800         10  BRK-YEAR             PIC 9(4).
+001900         10  BRK-ZONE-NO          PIC 9(2).
+002000     05  BRK-ZONE-TYPE            PIC X(01).
+002100         88  BRK-ZONE-IS-ZERO         VALUE '0'.
+002200         88  BRK-ZONE-IS-PROGRESSIVE  VALUE '1'.
+002300         88  BRK-ZONE-IS-LINEAR       VALUE '2'.
+002400     05  BRK-LOWER-LIMIT          PIC 9(9)V99.
+002500     05  BRK-UPPER-LIMIT          PIC 9(9)V99.
+002600     05  BRK-ZONE-BASE            PIC S9(5)V9(4)
+002700                                   SIGN LEADING SEPARATE.
+002800     05  BRK-ZONE-OFFSET          PIC S9(7)V99
+002900                                   SIGN LEADING SEPARATE.
+003000     05  BRK-ZONE-CONST           PIC S9(7)V99
+003100                                   SIGN LEADING SEPARATE.
+003200     05  FILLER                   PIC X(21).
