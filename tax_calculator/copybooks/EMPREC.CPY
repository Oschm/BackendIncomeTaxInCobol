@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200*  EMPREC.CPY
+000300*  ONE PAYROLL-ROSTER INPUT RECORD FOR THE TAXBATCH SUBSYSTEM.
+000400*****************************************************************
+000500 01  EMP-RECORD.
+000600     05  EMP-ID                   PIC X(11).
+000700     05  EMP-INCOME-ARG           PIC 9(9)V99.
+000800     05  EMP-MARRIED-ARG          PIC X(01).
+000900     05  EMP-YEAR-ARG             PIC 9(4).
+001000     05  EMP-CHURCH-ARG           PIC X(01).
+001100     05  EMP-CHURCH-RATE-ARG      PIC 9(2).
+001200     05  FILLER                   PIC X(30).
