@@ -1,73 +1,173 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CLIOPTIONS.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-              01 Income-Arg       PIC 9(9)V99 VALUE ZERO.
-              01 Is-Married-Arg   PIC X VALUE 'N'.
-              01 Year-Arg         PIC 9(4) VALUE 2023.
-
-              01 Y                PIC 9(9)V99999 VALUE ZERO.
-              01 Tax-Rate         PIC 9(9)V99 VALUE ZERO.
-
-              01 First-Bracket    PIC 9(9)V99 VALUE 10908.00.
-              01 Second-Bracket   PIC 9(9)V99 VALUE 15999.00.
-              01 Third-Bracket    PIC 9(9)V99 VALUE 62809.00.
-              01 Fourth-Bracket   PIC 9(9)V99 VALUE 277825.00.
-              01 Fifth-Bracket    PIC 9(9)V99 VALUE ZERO.
-              01 Sixth-Bracket    PIC 9(9)V99 VALUE ZERO.
-
-              01 Base-Rate        PIC 9(9)V99 VALUE 979.18.
-              01 Offset           PIC 9(9)V99 VALUE 1400.00.
-              01 Offset-Two       PIC 9(9)V99 VALUE 966.53. 
-
-              01 Result           PIC 9(9) VALUE Zero.
-       PROCEDURE DIVISION.
-       ACCEPT Income-Arg FROM argument-value,
-       ACCEPT Is-Married-Arg FROM argument-value,
-       ACCEPT Year-Arg FROM argument-value.
-
-       IF Year-Arg = 2023 THEN
-            MOVE 2023 TO RESULT
-       ELSE IF Year-Arg = 2022 THEN
-              *>TODO: Implement dynamic tax brackets for individual years. 
-              *>Problem is years might have different number of brackets and values
-              *>Dynamic solution would be preferred.
-            MOVE 2022 TO RESULT
-       END-IF.
-
-
-       IF Income-Arg <= First-Bracket THEN
-              MOVE 0 TO Result
-       ELSE IF Income-Arg > First-Bracket 
-               AND Income-Arg <= Second-Bracket THEN
-               COMPUTE Y = (Income-Arg - First-Bracket) / 10000
-               COMPUTE Tax-Rate = (Base-Rate * Y + Offset) * Y
-               MOVE Tax-Rate TO Result
-       ELSE IF Income-Arg > Second-Bracket 
-           AND Income-Arg <= Third-Bracket THEN
-              MOVE 192.59 TO Base-Rate
-              MOVE 2397 TO Offset
-
-              COMPUTE Y = (Income-Arg - Second-Bracket) / 10000
-              COMPUTE Tax-Rate = (Base-Rate * Y + Offset) 
-              * Y + Offset-Two
-              MOVE Tax-Rate TO Result
-       ELSE IF Income-Arg > Third-Bracket 
-           AND Income-Arg <= Fourth-Bracket THEN
-              MOVE 0.42 TO Base-Rate
-              MOVE 9972.98 TO Offset
-              COMPUTE Tax-Rate = Base-Rate * Income-Arg - Offset
-              MOVE Tax-Rate TO Result
-       ELSE IF Income-Arg > Fourth-Bracket THEN
-              MOVE 0.45 TO Base-Rate
-              MOVE 18307.73 TO Offset
-              COMPUTE Tax-Rate = Base-Rate * Income-Arg - Offset
-              MOVE Tax-Rate TO Result
-       ELSE
-           MOVE 222 TO Result  *> Handle other cases as needed
-       END-IF.
-
-       DISPLAY Result
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CLIOPTIONS.
+000300 AUTHOR.        R DEUTSCHER.
+000400 INSTALLATION.  PAYROLL SYSTEMS.
+000500 DATE-WRITTEN.  2022-11-02.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2022-11-02  RD  INITIAL VERSION.  SINGLE-FILER 2023 BRACKETS
+001100*                  HARDCODED, Year-Arg NOT YET HONOURED.
+001200*  2026-08-09  RD  REWORKED TO CALL THE TAXCALC SUBPROGRAM FOR
+001300*                  ALL BRACKET, SPLITTING, SOLIDARITAETSZUSCHLAG
+001400*                  AND KIRCHENSTEUER LOGIC SO THE SAME RULES
+001500*                  APPLY HERE AND IN THE TAXBATCH ROSTER RUN.
+001600*                  ADDED CHURCH-TAX-STATUS/RATE AND TAXPAYER-ID
+001700*                  ARGUMENTS, AN UNSUPPORTED-YEAR ERROR PATH
+001800*                  WITH A NONZERO RETURN CODE, AND THE TAXRPT
+001900*                  AND TAXAUDIT OUTPUT FILES.
+001910*
+001920*  ARGUMENT-VALUE SEQUENCE:
+001930*      1  INCOME-ARG        PIC 9(9)V99
+001940*      2  MARRIED-ARG       'Y' OR 'N'
+001950*      3  YEAR-ARG          PIC 9(4)
+001960*      4  CHURCH-ARG        'Y' OR 'N' - CHURCH-TAX LIABLE
+001970*      5  CHURCH-RATE-ARG   PIC 9(2)   - PERCENT, E.G. 08 OR 09
+001980*      6  TAXPAYER-ID-ARG   PIC X(11)  - FOR THE REPORT/AUDIT
+001990*                           RECORDS ONLY, NOT USED IN THE
+001991*                           CALCULATION
+001992*
+001993*  FOR EXAMPLE, A MARRIED TAXPAYER WITH NO CHURCH-TAX LIABILITY:
+001994*
+001995*      CLIOPTIONS 65000.00 Y 2023 N 00 EMP00123
+002000*****************************************************************
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT TAXRPT-FILE ASSIGN TO "TAXRPT"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-RPT-FILE-STATUS.
+002700     SELECT TAXAUDIT-FILE ASSIGN TO "TAXAUDIT"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-AUD-FILE-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  TAXRPT-FILE.
+003400 COPY RPTREC.
+003500 FD  TAXAUDIT-FILE.
+003700 COPY AUDITREC.
+003800 WORKING-STORAGE SECTION.
+003900*****************************************************************
+004000*  CALCULATION PARAMETERS / RESULTS - SHARED LAYOUT WITH TAXCALC.
+004100*****************************************************************
+004200 COPY TAXPARM.
+004400*****************************************************************
+004500*  CLI-ONLY WORK AREAS
+004600*****************************************************************
+004700 01  CLI-TAXPAYER-ID-ARG          PIC X(11) VALUE SPACES.
+004800 01  WS-SWITCHES.
+004900     05  WS-RPT-FILE-STATUS       PIC X(02) VALUE '00'.
+005000         88  WS-RPT-FILE-NOT-FOUND    VALUE '05' '35'.
+005100     05  WS-AUD-FILE-STATUS       PIC X(02) VALUE '00'.
+005200         88  WS-AUD-FILE-NOT-FOUND    VALUE '05' '35'.
+005300 01  WS-RUN-DATE                  PIC X(08) VALUE SPACES.
+005400 01  WS-RUN-TIME                  PIC X(08) VALUE SPACES.
+005500 01  WS-RETURN-CODE               PIC 9(02) VALUE ZERO.
+005600 PROCEDURE DIVISION.
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+005900     PERFORM 2000-CALCULATE-TAX THRU 2000-EXIT
+006000     PERFORM 3000-PRODUCE-OUTPUTS THRU 3000-EXIT
+006100     STOP RUN RETURNING WS-RETURN-CODE.
+006200
+006300*****************************************************************
+006400*  1000-INITIALIZE - READ THE COMMAND-LINE ARGUMENTS AND STAMP
+006500*  THE RUN DATE/TIME FOR THE REPORT AND AUDIT RECORDS.
+006600*****************************************************************
+006700 1000-INITIALIZE.
+006800     ACCEPT TC-INCOME-ARG FROM ARGUMENT-VALUE
+006900     ACCEPT TC-MARRIED-ARG FROM ARGUMENT-VALUE
+007000     ACCEPT TC-YEAR-ARG FROM ARGUMENT-VALUE
+007100     ACCEPT TC-CHURCH-ARG FROM ARGUMENT-VALUE
+007200     ACCEPT TC-CHURCH-RATE-ARG FROM ARGUMENT-VALUE
+007300     ACCEPT CLI-TAXPAYER-ID-ARG FROM ARGUMENT-VALUE
+007400     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+007500     ACCEPT WS-RUN-TIME FROM TIME.
+007600 1000-EXIT.
+007700     EXIT.
+007800
+007900*****************************************************************
+008000*  2000-CALCULATE-TAX - HAND THE PARAMETERS TO TAXCALC, WHICH
+008100*  OWNS THE BRACKET LOOKUP, EHEGATTENSPLITTING, SOLI AND CHURCH
+008200*  TAX RULES.  TC-RETURN-CODE DRIVES THE PROGRAM'S EXIT CODE.
+008300*****************************************************************
+008400 2000-CALCULATE-TAX.
+008500     CALL 'TAXCALC' USING TAXCALC-PARMS
+008600     MOVE TC-RETURN-CODE TO WS-RETURN-CODE.
+008700 2000-EXIT.
+008800     EXIT.
+008900
+009000*****************************************************************
+009100*  3000-PRODUCE-OUTPUTS - DISPLAY THE WITHHOLDING FIGURES (OR
+009200*  THE ERROR) AND WRITE THE ARCHIVABLE REPORT AND AUDIT RECORDS.
+009300*****************************************************************
+009400 3000-PRODUCE-OUTPUTS.
+009500     IF TC-RC-UNSUPPORTED-YEAR
+009600         DISPLAY 'CLIOPTIONS: UNSUPPORTED YEAR-ARG ' TC-YEAR-ARG
+009700         DISPLAY 'CLIOPTIONS: NO BRACKET TABLE ON FILE - '
+009800             'RESULT NOT COMPUTED'
+009900     ELSE
+010000         DISPLAY 'INCOME TAX......... ' TC-INCOME-TAX
+010100         DISPLAY 'SOLIDARITY SURTAX.. ' TC-SOLI-TAX
+010200         DISPLAY 'CHURCH TAX......... ' TC-CHURCH-TAX
+010300         DISPLAY 'TOTAL WITHHOLDING.. ' TC-TOTAL-WITHHOLD
+010400     END-IF
+010500     PERFORM 3100-WRITE-REPORT-RECORD THRU 3100-EXIT
+010600     PERFORM 3200-WRITE-AUDIT-RECORD THRU 3200-EXIT.
+010700 3000-EXIT.
+010800     EXIT.
+010900
+011000 3100-WRITE-REPORT-RECORD.
+011100     MOVE SPACES TO RPT-RECORD
+011200     MOVE WS-RUN-DATE TO RPT-RUN-DATE
+011300     MOVE WS-RUN-TIME TO RPT-RUN-TIME
+011400     MOVE CLI-TAXPAYER-ID-ARG TO RPT-TAXPAYER-ID
+011500     MOVE TC-YEAR-ARG TO RPT-YEAR-ARG
+011600     MOVE TC-INCOME-ARG TO RPT-INCOME-ARG
+011700     MOVE TC-MARRIED-ARG TO RPT-MARRIED-ARG
+011800     MOVE TC-ZONE-APPLIED TO RPT-ZONE-APPLIED
+011900     MOVE TC-INCOME-TAX TO RPT-INCOME-TAX
+012000     MOVE TC-SOLI-TAX TO RPT-SOLI-TAX
+012100     MOVE TC-CHURCH-TAX TO RPT-CHURCH-TAX
+012200     MOVE TC-TOTAL-WITHHOLD TO RPT-TOTAL-WITHHOLD
+012300     MOVE TC-RETURN-CODE TO RPT-RETURN-CODE
+012400     OPEN EXTEND TAXRPT-FILE
+012500     IF WS-RPT-FILE-NOT-FOUND
+012600         OPEN OUTPUT TAXRPT-FILE
+012700     END-IF
+012800     WRITE RPT-RECORD
+012820     IF WS-RPT-FILE-STATUS NOT = '00'
+012840         DISPLAY 'CLIOPTIONS: TAXRPT WRITE FAILED - STATUS '
+012860             WS-RPT-FILE-STATUS
+012880         MOVE 98 TO WS-RETURN-CODE
+012890     END-IF
+012900     CLOSE TAXRPT-FILE.
+013000 3100-EXIT.
+013100     EXIT.
+013200
+013300 3200-WRITE-AUDIT-RECORD.
+013400     MOVE SPACES TO AUDIT-RECORD
+013500     MOVE WS-RUN-DATE TO AUD-RUN-DATE
+013600     MOVE WS-RUN-TIME TO AUD-RUN-TIME
+013700     MOVE 'CLIOPTIONS' TO AUD-PROGRAM-ID
+013800     MOVE CLI-TAXPAYER-ID-ARG TO AUD-TAXPAYER-ID
+013900     MOVE TC-INCOME-ARG TO AUD-INCOME-ARG
+014000     MOVE TC-MARRIED-ARG TO AUD-MARRIED-ARG
+014100     MOVE TC-YEAR-ARG TO AUD-YEAR-ARG
+014200     MOVE TC-CHURCH-ARG TO AUD-CHURCH-ARG
+014300     MOVE TC-TOTAL-WITHHOLD TO AUD-RESULT
+014400     MOVE TC-RETURN-CODE TO AUD-RETURN-CODE
+014500     OPEN EXTEND TAXAUDIT-FILE
+014600     IF WS-AUD-FILE-NOT-FOUND
+014700         OPEN OUTPUT TAXAUDIT-FILE
+014800     END-IF
+014900     WRITE AUDIT-RECORD
+014920     IF WS-AUD-FILE-STATUS NOT = '00'
+014940         DISPLAY 'CLIOPTIONS: TAXAUDIT WRITE FAILED - STATUS '
+014960             WS-AUD-FILE-STATUS
+014980         MOVE 99 TO WS-RETURN-CODE
+014990     END-IF
+015000     CLOSE TAXAUDIT-FILE.
+015100 3200-EXIT.
+015200     EXIT.
