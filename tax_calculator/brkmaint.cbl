@@ -0,0 +1,399 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    BRKMAINT.
+000300 AUTHOR.        R DEUTSCHER.
+000400 INSTALLATION.  PAYROLL SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RD  INITIAL VERSION.  MAINTAINS BRKTAB SO A
+001100*                  BRACKET-LAW CHANGE IS A DATA UPDATE AGAINST
+001200*                  THIS PROGRAM, NOT A SOURCE CHANGE AND
+001300*                  RECOMPILE OF TAXCALC.
+001400*
+001500*  ARGUMENT-VALUE SEQUENCE:
+001600*      1  ACTION-ARG       'ADD' OR 'UPD'
+001700*      2  YEAR-ARG         PIC 9(4)
+001800*      3  ZONE-NO-ARG      PIC 9(2)  - ASCENDING WITHIN A YEAR
+001900*      4  ZONE-TYPE-ARG    '0' ZERO ZONE, '1' PROGRESSIVE ZONE,
+002000*                          '2' LINEAR ZONE
+002100*      5  LOWER-LIMIT-ARG  PIC 9(9)V99
+002200*      6  UPPER-LIMIT-ARG  PIC 9(9)V99 (999999999.99 FOR THE
+002300*                          TOP, OPEN-ENDED ZONE OF A YEAR)
+002400*      7  ZONE-BASE-ARG    PIC S9(5)V9(4), SIGNED
+002500*      8  ZONE-OFFSET-ARG  PIC S9(7)V99, SIGNED
+002600*      9  ZONE-CONST-ARG   PIC S9(7)V99, SIGNED
+002610*
+002620*  ARGUMENTS 5-9 ARE ACCEPTED AS NUMERIC-EDITED VALUES, NOT AS
+002630*  A COPY OF BRKTAB.DAT'S OWN UNPUNCTUATED ON-DISK BYTES - TYPE
+002640*  EVERY ONE OF THEM WITH AN EXPLICIT DECIMAL POINT AT THE V
+002650*  POSITION (AND A LEADING SIGN FOR 7-9) OR THE VALUE STORED
+002660*  WILL BE SCALED WRONG WITH NO WARNING.  FOR EXAMPLE, TO ADD
+002670*  THE 2026 TOP ZONE OF BRKTAB.DAT'S OWN SHAPE (UPPER LIMIT
+002680*  999999999.99, BASE 0.4500, OFFSET 2391852.00):
+002690*
+002700*      BRKMAINT ADD 2026 05 2 0002778250.00 9999999999.99
+002710*          +00000.4500 +2391852.00 +0000000.00
+002720*
+002730*  NOT "+00000450000" OR "+0000239185200" - THOSE ARE THE
+002740*  UNDECORATED BRKTAB.DAT BYTES AND WILL BE READ AS INTEGERS,
+002750*  NOT AS THE SAME DECIMAL VALUES.  3100-ADD-ENTRY AND
+002760*  3200-UPDATE-ENTRY DISPLAY EVERY PARSED FIELD BEFORE WRITING
+002770*  SO A SCALE OR SIGN MISTAKE SHOWS UP IMMEDIATELY.
+002800*
+002900*  ADD FAILS IF THE YEAR/ZONE-NO IS ALREADY ON FILE; UPD FAILS
+003000*  IF IT IS NOT.  ADD INSERTS THE NEW ZONE IN ASCENDING
+003100*  YEAR/ZONE-NO SEQUENCE SO TAXCALC'S FIRST-FIT ZONE SEARCH
+003150*  SEES THE ZONES OF A YEAR IN THE RIGHT ORDER.
+003200*****************************************************************
+003300 ENVIRONMENT DIVISION.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT BRKTAB-FILE ASSIGN TO "BRKTAB"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-BRK-FILE-STATUS.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  BRKTAB-FILE.
+004200 COPY BRKTAB.
+004300 WORKING-STORAGE SECTION.
+004400*****************************************************************
+004500*  COMMAND-LINE ARGUMENTS
+004600*****************************************************************
+004700 01  CLI-ACTION-ARG               PIC X(03) VALUE SPACES.
+004800     88  CLI-ACTION-IS-ADD            VALUE 'ADD'.
+004900     88  CLI-ACTION-IS-UPD            VALUE 'UPD'.
+005000 01  CLI-YEAR-ARG                 PIC 9(4) VALUE ZERO.
+005100 01  CLI-ZONE-NO-ARG              PIC 9(2) VALUE ZERO.
+005200 01  CLI-ZONE-TYPE-ARG            PIC X(01) VALUE SPACE.
+005300 01  CLI-LOWER-LIMIT-ARG          PIC 9(9)V99 VALUE ZERO.
+005400 01  CLI-UPPER-LIMIT-ARG          PIC 9(9)V99 VALUE ZERO.
+005500 01  CLI-ZONE-BASE-ARG            PIC S9(5)V9(4)
+005600                                   SIGN LEADING SEPARATE
+005700                                   VALUE ZERO.
+005800 01  CLI-ZONE-OFFSET-ARG          PIC S9(7)V99
+005900                                   SIGN LEADING SEPARATE
+006000                                   VALUE ZERO.
+006100 01  CLI-ZONE-CONST-ARG           PIC S9(7)V99
+006200                                   SIGN LEADING SEPARATE
+006300                                   VALUE ZERO.
+006400*****************************************************************
+006500*  BRACKET TABLE - ENTIRE BRKTAB FILE HELD IN STORAGE WHILE THE
+006600*  ADD/UPDATE IS APPLIED, THEN WRITTEN BACK IN FULL.
+006700*****************************************************************
+006800 01  WS-SWITCHES.
+006900     05  WS-BRK-FILE-STATUS       PIC X(02) VALUE '00'.
+007000         88  WS-BRK-FILE-NOT-FOUND    VALUE '05' '35'.
+007100         88  WS-BRK-EOF               VALUE '10'.
+007120     05  WS-TABLE-FULL-SW         PIC X(01) VALUE 'N'.
+007140         88  WS-TABLE-FULL            VALUE 'Y'.
+007200     05  WS-MATCH-FOUND-SW        PIC X(01) VALUE 'N'.
+007300         88  WS-MATCH-FOUND           VALUE 'Y'.
+007400 01  WS-BRACKET-COUNT             PIC 9(4) COMP VALUE ZERO.
+007500 01  WS-BRK-IDX                   PIC 9(4) COMP VALUE ZERO.
+007600 01  WS-FOUND-IDX                 PIC 9(4) COMP VALUE ZERO.
+007700 01  WS-RETURN-CODE               PIC 9(02) VALUE ZERO.
+007800
+007900 01  WS-BRACKET-TABLE.
+008000     05  WS-BRACKET-ENTRY OCCURS 200 TIMES.
+008100         10  WS-BRK-YEAR          PIC 9(4).
+008200         10  WS-BRK-ZONE-NO       PIC 9(2).
+008300         10  WS-BRK-ZONE-TYPE     PIC X(01).
+008400         10  WS-BRK-LOWER-LIMIT   PIC 9(9)V99.
+008500         10  WS-BRK-UPPER-LIMIT   PIC 9(9)V99.
+008600         10  WS-BRK-ZONE-BASE     PIC S9(5)V9(4).
+008700         10  WS-BRK-ZONE-OFFSET   PIC S9(7)V99.
+008800         10  WS-BRK-ZONE-CONST    PIC S9(7)V99.
+008900
+009000 01  WS-SWAP-ENTRY.
+009100     05  WS-SWAP-YEAR             PIC 9(4).
+009200     05  WS-SWAP-ZONE-NO          PIC 9(2).
+009300     05  WS-SWAP-ZONE-TYPE        PIC X(01).
+009400     05  WS-SWAP-LOWER-LIMIT      PIC 9(9)V99.
+009500     05  WS-SWAP-UPPER-LIMIT      PIC 9(9)V99.
+009600     05  WS-SWAP-ZONE-BASE        PIC S9(5)V9(4).
+009700     05  WS-SWAP-ZONE-OFFSET      PIC S9(7)V99.
+009800     05  WS-SWAP-ZONE-CONST       PIC S9(7)V99.
+009900 PROCEDURE DIVISION.
+010000 0000-MAINLINE.
+010100     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+010200     PERFORM 1500-VALIDATE-ARGS THRU 1500-EXIT
+010300     IF WS-RETURN-CODE = ZERO
+010400         PERFORM 2000-LOAD-BRACKET-TABLE THRU 2000-EXIT
+010500         PERFORM 3000-APPLY-MAINTENANCE THRU 3000-EXIT
+010600     END-IF
+010700     IF WS-RETURN-CODE = ZERO
+010800         PERFORM 4000-REWRITE-BRACKET-TABLE THRU 4000-EXIT
+010900     END-IF
+011000     STOP RUN RETURNING WS-RETURN-CODE.
+011100
+011200*****************************************************************
+011300*  1000-INITIALIZE - READ THE ACTION AND THE ZONE FIELDS TO
+011400*  ADD OR APPLY.
+011500*****************************************************************
+011600 1000-INITIALIZE.
+011700     ACCEPT CLI-ACTION-ARG FROM ARGUMENT-VALUE
+011800     ACCEPT CLI-YEAR-ARG FROM ARGUMENT-VALUE
+011900     ACCEPT CLI-ZONE-NO-ARG FROM ARGUMENT-VALUE
+012000     ACCEPT CLI-ZONE-TYPE-ARG FROM ARGUMENT-VALUE
+012100     ACCEPT CLI-LOWER-LIMIT-ARG FROM ARGUMENT-VALUE
+012200     ACCEPT CLI-UPPER-LIMIT-ARG FROM ARGUMENT-VALUE
+012300     ACCEPT CLI-ZONE-BASE-ARG FROM ARGUMENT-VALUE
+012400     ACCEPT CLI-ZONE-OFFSET-ARG FROM ARGUMENT-VALUE
+012500     ACCEPT CLI-ZONE-CONST-ARG FROM ARGUMENT-VALUE.
+012600 1000-EXIT.
+012700     EXIT.
+012800
+012900*****************************************************************
+013000*  1500-VALIDATE-ARGS - REJECT AN UNRECOGNISED ACTION OR ZONE
+013100*  TYPE BEFORE THE BRACKET FILE IS TOUCHED.
+013200*****************************************************************
+013300 1500-VALIDATE-ARGS.
+013400     IF NOT CLI-ACTION-IS-ADD AND NOT CLI-ACTION-IS-UPD
+013500         DISPLAY 'BRKMAINT: ACTION-ARG MUST BE ADD OR UPD'
+013600         MOVE 92 TO WS-RETURN-CODE
+013700     END-IF
+013800     IF WS-RETURN-CODE = ZERO
+013900         IF CLI-ZONE-TYPE-ARG NOT = '0'
+014000             AND CLI-ZONE-TYPE-ARG NOT = '1'
+014100             AND CLI-ZONE-TYPE-ARG NOT = '2'
+014200             DISPLAY 'BRKMAINT: ZONE-TYPE-ARG MUST BE 0, 1 OR 2'
+014300             MOVE 92 TO WS-RETURN-CODE
+014400         END-IF
+014500     END-IF.
+014600 1500-EXIT.
+014700     EXIT.
+014800
+014900*****************************************************************
+015000*  2000-LOAD-BRACKET-TABLE - READ THE CURRENT BRKTAB MASTER (IF
+015100*  ANY) INTO STORAGE SO THE ADD/UPDATE CAN BE APPLIED TO IT.
+015200*****************************************************************
+015300 2000-LOAD-BRACKET-TABLE.
+015400     MOVE ZERO TO WS-BRACKET-COUNT
+015500     OPEN INPUT BRKTAB-FILE
+015600     IF WS-BRK-FILE-NOT-FOUND
+015700         DISPLAY 'BRKMAINT: NO BRACKET TABLE ON FILE YET - '
+015800             'STARTING A NEW ONE'
+015900     ELSE
+016000         PERFORM 2100-READ-BRACKET-RECORD THRU 2100-EXIT
+016100             UNTIL WS-BRK-EOF OR WS-TABLE-FULL
+016200         CLOSE BRKTAB-FILE
+016300     END-IF.
+016400 2000-EXIT.
+016500     EXIT.
+016600
+016700 2100-READ-BRACKET-RECORD.
+016800     READ BRKTAB-FILE
+016900         AT END
+017000             GO TO 2100-EXIT
+017100     END-READ
+017120     IF WS-BRACKET-COUNT = 200
+017140         DISPLAY 'BRKMAINT: BRACKET TABLE FULL AT 200 ZONES - '
+017160             'REMAINING ROWS ON BRKTAB IGNORED'
+017180         MOVE 'Y' TO WS-TABLE-FULL-SW
+017190         GO TO 2100-EXIT
+017195     END-IF
+017200     ADD 1 TO WS-BRACKET-COUNT
+017300     MOVE BRK-YEAR        TO WS-BRK-YEAR (WS-BRACKET-COUNT)
+017400     MOVE BRK-ZONE-NO     TO WS-BRK-ZONE-NO (WS-BRACKET-COUNT)
+017500     MOVE BRK-ZONE-TYPE   TO WS-BRK-ZONE-TYPE (WS-BRACKET-COUNT)
+017600     MOVE BRK-LOWER-LIMIT TO WS-BRK-LOWER-LIMIT (WS-BRACKET-COUNT)
+017700     MOVE BRK-UPPER-LIMIT TO WS-BRK-UPPER-LIMIT (WS-BRACKET-COUNT)
+017800     MOVE BRK-ZONE-BASE   TO WS-BRK-ZONE-BASE (WS-BRACKET-COUNT)
+017900     MOVE BRK-ZONE-OFFSET TO WS-BRK-ZONE-OFFSET (WS-BRACKET-COUNT)
+018000     MOVE BRK-ZONE-CONST  TO WS-BRK-ZONE-CONST (WS-BRACKET-COUNT).
+018100 2100-EXIT.
+018200     EXIT.
+018300
+018400*****************************************************************
+018500*  3000-APPLY-MAINTENANCE - ADD A NEW ZONE ROW OR UPDATE AN
+018600*  EXISTING ONE IN THE IN-STORAGE TABLE.
+018700*****************************************************************
+018800 3000-APPLY-MAINTENANCE.
+018900     PERFORM 3050-FIND-ENTRY THRU 3050-EXIT
+019000     EVALUATE TRUE
+019100         WHEN CLI-ACTION-IS-ADD
+019200             PERFORM 3100-ADD-ENTRY THRU 3100-EXIT
+019300         WHEN CLI-ACTION-IS-UPD
+019400             PERFORM 3200-UPDATE-ENTRY THRU 3200-EXIT
+019500     END-EVALUATE.
+019600 3000-EXIT.
+019700     EXIT.
+019800
+019900*****************************************************************
+020000*  3050-FIND-ENTRY - LOCATE THE YEAR/ZONE-NO NAMED ON THE
+020100*  COMMAND LINE IN THE IN-STORAGE TABLE, IF IT IS THERE.
+020200*****************************************************************
+020300 3050-FIND-ENTRY.
+020400     MOVE 'N' TO WS-MATCH-FOUND-SW
+020500     MOVE ZERO TO WS-FOUND-IDX
+020600     PERFORM 3060-TEST-ENTRY THRU 3060-EXIT
+020700         VARYING WS-BRK-IDX FROM 1 BY 1
+020800         UNTIL WS-BRK-IDX > WS-BRACKET-COUNT
+020900                OR WS-MATCH-FOUND.
+021000 3050-EXIT.
+021100     EXIT.
+021200
+021300 3060-TEST-ENTRY.
+021400     IF WS-BRK-YEAR (WS-BRK-IDX) = CLI-YEAR-ARG
+021500         AND WS-BRK-ZONE-NO (WS-BRK-IDX) = CLI-ZONE-NO-ARG
+021600         MOVE 'Y' TO WS-MATCH-FOUND-SW
+021700         MOVE WS-BRK-IDX TO WS-FOUND-IDX
+021800     END-IF.
+021850 3060-EXIT.
+021860     EXIT.
+021900
+022000*****************************************************************
+022100*  3100-ADD-ENTRY - APPEND THE NEW ZONE AND SIFT IT UP INTO
+022200*  ASCENDING YEAR/ZONE-NO SEQUENCE.
+022300*****************************************************************
+022400 3100-ADD-ENTRY.
+022450     EVALUATE TRUE
+022460         WHEN WS-MATCH-FOUND
+022500             DISPLAY 'BRKMAINT: YEAR/ZONE ALREADY ON FILE - USE '
+022600                 'UPD TO CHANGE AN EXISTING ZONE'
+022700             MOVE 93 TO WS-RETURN-CODE
+022710         WHEN WS-BRACKET-COUNT = 200
+022720             DISPLAY 'BRKMAINT: BRACKET TABLE FULL AT 200 ZONES '
+022730                 '- ADD REJECTED'
+022740             MOVE 96 TO WS-RETURN-CODE
+022800         WHEN OTHER
+023000             ADD 1 TO WS-BRACKET-COUNT
+023100             MOVE CLI-YEAR-ARG TO WS-BRK-YEAR (WS-BRACKET-COUNT)
+023200             MOVE CLI-ZONE-NO-ARG
+023210                 TO WS-BRK-ZONE-NO (WS-BRACKET-COUNT)
+023300             MOVE CLI-ZONE-TYPE-ARG
+023400                 TO WS-BRK-ZONE-TYPE (WS-BRACKET-COUNT)
+023500             MOVE CLI-LOWER-LIMIT-ARG
+023600                 TO WS-BRK-LOWER-LIMIT (WS-BRACKET-COUNT)
+023700             MOVE CLI-UPPER-LIMIT-ARG
+023800                 TO WS-BRK-UPPER-LIMIT (WS-BRACKET-COUNT)
+023900             MOVE CLI-ZONE-BASE-ARG
+024000                 TO WS-BRK-ZONE-BASE (WS-BRACKET-COUNT)
+024100             MOVE CLI-ZONE-OFFSET-ARG
+024200                 TO WS-BRK-ZONE-OFFSET (WS-BRACKET-COUNT)
+024300             MOVE CLI-ZONE-CONST-ARG
+024400                 TO WS-BRK-ZONE-CONST (WS-BRACKET-COUNT)
+024500             PERFORM 3300-SORT-NEW-ENTRY THRU 3300-EXIT
+024520             PERFORM 3050-FIND-ENTRY THRU 3050-EXIT
+024600             DISPLAY 'BRKMAINT: ZONE ADDED FOR YEAR ' CLI-YEAR-ARG
+024700                 ' ZONE ' CLI-ZONE-NO-ARG
+024750             PERFORM 3400-DISPLAY-ENTRY-VALUES THRU 3400-EXIT
+024800     END-EVALUATE.
+024900 3100-EXIT.
+025000     EXIT.
+025100
+025200*****************************************************************
+025300*  3200-UPDATE-ENTRY - REPLACE THE ZONE FORMULA FIELDS OF AN
+025400*  EXISTING YEAR/ZONE-NO ROW.  THE KEY FIELDS DO NOT MOVE, SO
+025500*  NO RE-SORT IS NEEDED.
+025600*****************************************************************
+025700 3200-UPDATE-ENTRY.
+025800     IF NOT WS-MATCH-FOUND
+025900         DISPLAY 'BRKMAINT: YEAR/ZONE NOT ON FILE - USE ADD '
+026000             'FOR A NEW ZONE'
+026100         MOVE 94 TO WS-RETURN-CODE
+026200     ELSE
+026300         MOVE CLI-ZONE-TYPE-ARG
+026400             TO WS-BRK-ZONE-TYPE (WS-FOUND-IDX)
+026500         MOVE CLI-LOWER-LIMIT-ARG
+026600             TO WS-BRK-LOWER-LIMIT (WS-FOUND-IDX)
+026700         MOVE CLI-UPPER-LIMIT-ARG
+026800             TO WS-BRK-UPPER-LIMIT (WS-FOUND-IDX)
+026900         MOVE CLI-ZONE-BASE-ARG
+027000             TO WS-BRK-ZONE-BASE (WS-FOUND-IDX)
+027100         MOVE CLI-ZONE-OFFSET-ARG
+027200             TO WS-BRK-ZONE-OFFSET (WS-FOUND-IDX)
+027300         MOVE CLI-ZONE-CONST-ARG
+027400             TO WS-BRK-ZONE-CONST (WS-FOUND-IDX)
+027500         DISPLAY 'BRKMAINT: ZONE UPDATED FOR YEAR ' CLI-YEAR-ARG
+027600             ' ZONE ' CLI-ZONE-NO-ARG
+027650         PERFORM 3400-DISPLAY-ENTRY-VALUES THRU 3400-EXIT
+027700     END-IF.
+027800 3200-EXIT.
+027900     EXIT.
+028000
+028010*****************************************************************
+028020*  3400-DISPLAY-ENTRY-VALUES - ECHO BACK THE PARSED FIELDS OF THE
+028030*  ROW AT WS-FOUND-IDX SO A DECIMAL-POINT OR SIGN MISTAKE ON THE
+028040*  COMMAND LINE SHOWS UP IMMEDIATELY INSTEAD OF AS A WRONG
+028050*  WITHHOLDING FIGURE WEEKS LATER.
+028060*****************************************************************
+028070 3400-DISPLAY-ENTRY-VALUES.
+028080     DISPLAY '    ZONE-TYPE.... '
+028082         WS-BRK-ZONE-TYPE (WS-FOUND-IDX)
+028084     DISPLAY '    LOWER-LIMIT.. '
+028086         WS-BRK-LOWER-LIMIT (WS-FOUND-IDX)
+028090     DISPLAY '    UPPER-LIMIT.. '
+028092         WS-BRK-UPPER-LIMIT (WS-FOUND-IDX)
+028100     DISPLAY '    ZONE-BASE.... '
+028102         WS-BRK-ZONE-BASE (WS-FOUND-IDX)
+028110     DISPLAY '    ZONE-OFFSET.. '
+028112         WS-BRK-ZONE-OFFSET (WS-FOUND-IDX)
+028120     DISPLAY '    ZONE-CONST... '
+028122         WS-BRK-ZONE-CONST (WS-FOUND-IDX).
+028140 3400-EXIT.
+028150     EXIT.
+028200
+028210*****************************************************************
+028220*  3300-SORT-NEW-ENTRY - SIFT THE JUST-APPENDED ROW UP THROUGH
+028230*  THE TABLE UNTIL ITS YEAR/ZONE-NO IS BACK IN ASCENDING ORDER.
+028240*****************************************************************
+028500 3300-SORT-NEW-ENTRY.
+028600     MOVE WS-BRACKET-COUNT TO WS-BRK-IDX
+028700     PERFORM 3310-SIFT-ENTRY THRU 3310-EXIT
+028800         UNTIL WS-BRK-IDX <= 1.
+028900 3300-EXIT.
+029000     EXIT.
+029100
+029200 3310-SIFT-ENTRY.
+029300     IF WS-BRK-YEAR (WS-BRK-IDX) < WS-BRK-YEAR (WS-BRK-IDX - 1)
+029350         OR (WS-BRK-YEAR (WS-BRK-IDX) =
+029400             WS-BRK-YEAR (WS-BRK-IDX - 1)
+029450         AND WS-BRK-ZONE-NO (WS-BRK-IDX) <
+029500             WS-BRK-ZONE-NO (WS-BRK-IDX - 1))
+029700         PERFORM 3320-SWAP-ENTRIES THRU 3320-EXIT
+029800         SUBTRACT 1 FROM WS-BRK-IDX
+029900     ELSE
+030000         MOVE 1 TO WS-BRK-IDX
+030100     END-IF.
+030200 3310-EXIT.
+030300     EXIT.
+030400
+030500 3320-SWAP-ENTRIES.
+030600     MOVE WS-BRACKET-ENTRY (WS-BRK-IDX) TO WS-SWAP-ENTRY
+030700     MOVE WS-BRACKET-ENTRY (WS-BRK-IDX - 1)
+030800         TO WS-BRACKET-ENTRY (WS-BRK-IDX)
+030900     MOVE WS-SWAP-ENTRY TO WS-BRACKET-ENTRY (WS-BRK-IDX - 1).
+031000 3320-EXIT.
+031100     EXIT.
+031200
+031300*****************************************************************
+031400*  4000-REWRITE-BRACKET-TABLE - WRITE THE WHOLE IN-STORAGE
+031500*  TABLE BACK OUT AS THE NEW BRKTAB MASTER.
+031600*****************************************************************
+031700 4000-REWRITE-BRACKET-TABLE.
+031800     OPEN OUTPUT BRKTAB-FILE
+031900     PERFORM 4100-WRITE-ENTRY THRU 4100-EXIT
+032000         VARYING WS-BRK-IDX FROM 1 BY 1
+032100         UNTIL WS-BRK-IDX > WS-BRACKET-COUNT
+032200     CLOSE BRKTAB-FILE
+032300     DISPLAY 'BRKMAINT: BRACKET TABLE REWRITTEN - '
+032400         WS-BRACKET-COUNT ' ZONE(S) ON FILE'.
+032500 4000-EXIT.
+032600     EXIT.
+032700
+032800 4100-WRITE-ENTRY.
+032900     MOVE SPACES TO BRK-RECORD
+033000     MOVE WS-BRK-YEAR (WS-BRK-IDX) TO BRK-YEAR
+033100     MOVE WS-BRK-ZONE-NO (WS-BRK-IDX) TO BRK-ZONE-NO
+033200     MOVE WS-BRK-ZONE-TYPE (WS-BRK-IDX) TO BRK-ZONE-TYPE
+033300     MOVE WS-BRK-LOWER-LIMIT (WS-BRK-IDX) TO BRK-LOWER-LIMIT
+033400     MOVE WS-BRK-UPPER-LIMIT (WS-BRK-IDX) TO BRK-UPPER-LIMIT
+033500     MOVE WS-BRK-ZONE-BASE (WS-BRK-IDX) TO BRK-ZONE-BASE
+033600     MOVE WS-BRK-ZONE-OFFSET (WS-BRK-IDX) TO BRK-ZONE-OFFSET
+033700     MOVE WS-BRK-ZONE-CONST (WS-BRK-IDX) TO BRK-ZONE-CONST
+033800     WRITE BRK-RECORD.
+033900 4100-EXIT.
+034000     EXIT.
