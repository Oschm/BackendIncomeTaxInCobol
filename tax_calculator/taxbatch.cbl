@@ -0,0 +1,297 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TAXBATCH.
+000300 AUTHOR.        R DEUTSCHER.
+000400 INSTALLATION.  PAYROLL SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RD  INITIAL VERSION.  DRIVES A WHOLE EMPROST
+001100*                  ROSTER THROUGH TAXCALC IN ONE JOB INSTEAD OF
+001200*                  ONE CLIOPTIONS INVOCATION PER EMPLOYEE.
+001300*                  CHECKPOINTS TO TAXCKPT EVERY
+001400*                  WS-CHECKPOINT-INTERVAL RECORDS AND AT END OF
+001500*                  RUN SO A RESTART RUN CAN SKIP FORWARD PAST
+001600*                  EMPLOYEES ALREADY PROCESSED.
+001700*****************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT EMP-FILE ASSIGN TO "EMPROST"
+002200         ORGANIZATION IS LINE SEQUENTIAL
+002300         FILE STATUS IS WS-EMP-FILE-STATUS.
+002400     SELECT TAXRPT-FILE ASSIGN TO "TAXRPT"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-RPT-FILE-STATUS.
+002700     SELECT TAXAUDIT-FILE ASSIGN TO "TAXAUDIT"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-AUD-FILE-STATUS.
+003000     SELECT CKPT-FILE ASSIGN TO "TAXCKPT"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-CKPT-FILE-STATUS.
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  EMP-FILE.
+003600 COPY EMPREC.
+003700 FD  TAXRPT-FILE.
+003800 COPY RPTREC.
+003900 FD  TAXAUDIT-FILE.
+004000 COPY AUDITREC.
+004100 FD  CKPT-FILE.
+004200 COPY CKPTREC.
+004300 WORKING-STORAGE SECTION.
+004400*****************************************************************
+004500*  CALCULATION PARAMETERS / RESULTS - SHARED LAYOUT WITH TAXCALC.
+004600*****************************************************************
+004700 COPY TAXPARM.
+004800*****************************************************************
+004900*  BATCH-ONLY WORK AREAS
+005000*****************************************************************
+005100 01  CLI-RESTART-ARG              PIC X(01) VALUE 'N'.
+005200     88  CLI-RESTART-REQUESTED        VALUE 'Y'.
+005300 01  WS-SWITCHES.
+005400     05  WS-EMP-FILE-STATUS       PIC X(02) VALUE '00'.
+005500         88  WS-EMP-EOF               VALUE '10'.
+005600     05  WS-RPT-FILE-STATUS       PIC X(02) VALUE '00'.
+005700         88  WS-RPT-FILE-NOT-FOUND    VALUE '05' '35'.
+005800     05  WS-AUD-FILE-STATUS       PIC X(02) VALUE '00'.
+005900         88  WS-AUD-FILE-NOT-FOUND    VALUE '05' '35'.
+006000     05  WS-CKPT-FILE-STATUS      PIC X(02) VALUE '00'.
+006100         88  WS-CKPT-FILE-NOT-FOUND   VALUE '05' '35'.
+006200         88  WS-CKPT-EOF              VALUE '10'.
+006300     05  WS-SKIP-SW               PIC X(01) VALUE 'N'.
+006400         88  WS-SKIPPING              VALUE 'Y'.
+006500 01  WS-RUN-DATE                  PIC X(08) VALUE SPACES.
+006600 01  WS-RUN-TIME                  PIC X(08) VALUE SPACES.
+006700 01  WS-RECORDS-READ              PIC 9(9) COMP VALUE ZERO.
+006800 01  WS-RECORDS-PROCESSED         PIC 9(9) COMP VALUE ZERO.
+006900 01  WS-RECORDS-SKIPPED           PIC 9(9) COMP VALUE ZERO.
+007000 01  WS-CHECKPOINT-INTERVAL       PIC 9(9) COMP VALUE 100.
+007100 01  WS-CKPT-DUE                  PIC 9(9) COMP VALUE ZERO.
+007200 01  WS-CKPT-REMAINDER            PIC 9(9) COMP VALUE ZERO.
+007300 01  WS-CKPT-LAST-EMP-ID          PIC X(11) VALUE SPACES.
+007400 01  WS-RETURN-CODE               PIC 9(02) VALUE ZERO.
+007500 PROCEDURE DIVISION.
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+007800     PERFORM 2000-PROCESS-ROSTER THRU 2000-EXIT
+007900     PERFORM 9000-TERMINATE THRU 9000-EXIT
+008000     STOP RUN RETURNING WS-RETURN-CODE.
+008100
+008200*****************************************************************
+008300*  1000-INITIALIZE - OPEN THE ROSTER AND THE OUTPUT FILES, AND
+008400*  IF A RESTART WAS REQUESTED, LOAD THE LAST CHECKPOINT SO THE
+008500*  RUN CAN SKIP PAST EMPLOYEES ALREADY PROCESSED.
+008600*****************************************************************
+008700 1000-INITIALIZE.
+008800     ACCEPT CLI-RESTART-ARG FROM ARGUMENT-VALUE
+008900     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+009000     ACCEPT WS-RUN-TIME FROM TIME
+009100     OPEN INPUT EMP-FILE
+009200     OPEN EXTEND TAXRPT-FILE
+009300     IF WS-RPT-FILE-NOT-FOUND
+009400         OPEN OUTPUT TAXRPT-FILE
+009500     END-IF
+009600     OPEN EXTEND TAXAUDIT-FILE
+009700     IF WS-AUD-FILE-NOT-FOUND
+009800         OPEN OUTPUT TAXAUDIT-FILE
+009900     END-IF
+010000     IF CLI-RESTART-REQUESTED
+010100         PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT
+010200     END-IF.
+010300 1000-EXIT.
+010400     EXIT.
+010500
+010600*****************************************************************
+010700*  1100-LOAD-CHECKPOINT - READ THE CHECKPOINT FILE TO THE LAST
+010800*  RECORD WRITTEN (EACH CHECKPOINT IS APPENDED, NOT REWRITTEN)
+010900*  TO RECOVER THE LAST EMPLOYEE SUCCESSFULLY PROCESSED.
+011000*****************************************************************
+011100 1100-LOAD-CHECKPOINT.
+011200     MOVE SPACES TO WS-CKPT-LAST-EMP-ID
+011300     OPEN INPUT CKPT-FILE
+011400     IF WS-CKPT-FILE-NOT-FOUND
+011500         DISPLAY 'TAXBATCH: NO CHECKPOINT ON FILE - STARTING '
+011600             'FROM THE BEGINNING OF THE ROSTER'
+011700     ELSE
+011800         PERFORM 1110-READ-CHECKPOINT-RECORD THRU 1110-EXIT
+011900             UNTIL WS-CKPT-EOF
+012000         CLOSE CKPT-FILE
+012100         IF WS-CKPT-LAST-EMP-ID NOT = SPACES
+012200             MOVE 'Y' TO WS-SKIP-SW
+012300             DISPLAY 'TAXBATCH: RESTARTING AFTER EMPLOYEE '
+012400                 WS-CKPT-LAST-EMP-ID
+012500         END-IF
+012600     END-IF.
+012700 1100-EXIT.
+012800     EXIT.
+012900
+013000 1110-READ-CHECKPOINT-RECORD.
+013100     READ CKPT-FILE
+013200         AT END
+013300             GO TO 1110-EXIT
+013400     END-READ
+013500     MOVE CKPT-LAST-EMP-ID TO WS-CKPT-LAST-EMP-ID.
+013600 1110-EXIT.
+013700     EXIT.
+013800
+013900*****************************************************************
+014000*  2000-PROCESS-ROSTER - DRIVE EVERY EMPROST RECORD THROUGH
+014100*  TAXCALC (SKIPPING BACK OVER ANY ALREADY COVERED BY THE LAST
+014200*  CHECKPOINT) UNTIL THE ROSTER IS EXHAUSTED.
+014300*****************************************************************
+014400 2000-PROCESS-ROSTER.
+014500     PERFORM 2100-PROCESS-ONE-RECORD THRU 2100-EXIT
+014600         UNTIL WS-EMP-EOF.
+014700 2000-EXIT.
+014800     EXIT.
+014900
+015000 2100-PROCESS-ONE-RECORD.
+015100     READ EMP-FILE
+015200         AT END
+015300             GO TO 2100-EXIT
+015400     END-READ
+015500     ADD 1 TO WS-RECORDS-READ
+015600     IF WS-SKIPPING
+015700         PERFORM 2150-CHECK-SKIP-RECORD THRU 2150-EXIT
+015800     ELSE
+015900         PERFORM 2200-CALCULATE-AND-WRITE THRU 2200-EXIT
+016000     END-IF.
+016100 2100-EXIT.
+016200     EXIT.
+016300
+016400*****************************************************************
+016500*  2150-CHECK-SKIP-RECORD - BYPASS RECORDS UP TO AND INCLUDING
+016600*  THE ONE NAMED IN THE CHECKPOINT; NORMAL PROCESSING RESUMES
+016700*  ON THE NEXT RECORD READ AFTER IT.
+016800*****************************************************************
+016900 2150-CHECK-SKIP-RECORD.
+017000     ADD 1 TO WS-RECORDS-SKIPPED
+017100     IF EMP-ID = WS-CKPT-LAST-EMP-ID
+017200         MOVE 'N' TO WS-SKIP-SW
+017300     END-IF.
+017400 2150-EXIT.
+017500     EXIT.
+017600
+017700*****************************************************************
+017800*  2200-CALCULATE-AND-WRITE - CALL TAXCALC FOR ONE ROSTER
+017900*  RECORD, WRITE ITS REPORT/AUDIT RECORDS, AND CHECKPOINT THE
+018000*  RUN EVERY WS-CHECKPOINT-INTERVAL RECORDS.
+018100*****************************************************************
+018200 2200-CALCULATE-AND-WRITE.
+018300     MOVE EMP-INCOME-ARG TO TC-INCOME-ARG
+018400     MOVE EMP-MARRIED-ARG TO TC-MARRIED-ARG
+018500     MOVE EMP-YEAR-ARG TO TC-YEAR-ARG
+018600     MOVE EMP-CHURCH-ARG TO TC-CHURCH-ARG
+018700     MOVE EMP-CHURCH-RATE-ARG TO TC-CHURCH-RATE-ARG
+018800     CALL 'TAXCALC' USING TAXCALC-PARMS
+018900     IF TC-RETURN-CODE > WS-RETURN-CODE
+019000         MOVE TC-RETURN-CODE TO WS-RETURN-CODE
+019100     END-IF
+019200     PERFORM 2300-WRITE-REPORT-RECORD THRU 2300-EXIT
+019300     PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT
+019400     ADD 1 TO WS-RECORDS-PROCESSED
+019500     MOVE EMP-ID TO WS-CKPT-LAST-EMP-ID
+019600     DIVIDE WS-RECORDS-PROCESSED BY WS-CHECKPOINT-INTERVAL
+019700         GIVING WS-CKPT-DUE REMAINDER WS-CKPT-REMAINDER
+019800     IF WS-CKPT-REMAINDER = ZERO
+019900         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+020000     END-IF.
+020100 2200-EXIT.
+020200     EXIT.
+020300
+020400 2300-WRITE-REPORT-RECORD.
+020500     MOVE SPACES TO RPT-RECORD
+020600     MOVE WS-RUN-DATE TO RPT-RUN-DATE
+020700     MOVE WS-RUN-TIME TO RPT-RUN-TIME
+020800     MOVE EMP-ID TO RPT-TAXPAYER-ID
+020900     MOVE TC-YEAR-ARG TO RPT-YEAR-ARG
+021000     MOVE TC-INCOME-ARG TO RPT-INCOME-ARG
+021100     MOVE TC-MARRIED-ARG TO RPT-MARRIED-ARG
+021200     MOVE TC-ZONE-APPLIED TO RPT-ZONE-APPLIED
+021300     MOVE TC-INCOME-TAX TO RPT-INCOME-TAX
+021400     MOVE TC-SOLI-TAX TO RPT-SOLI-TAX
+021500     MOVE TC-CHURCH-TAX TO RPT-CHURCH-TAX
+021600     MOVE TC-TOTAL-WITHHOLD TO RPT-TOTAL-WITHHOLD
+021700     MOVE TC-RETURN-CODE TO RPT-RETURN-CODE
+021800     WRITE RPT-RECORD
+021820     IF WS-RPT-FILE-STATUS NOT = '00'
+021840         DISPLAY 'TAXBATCH: TAXRPT WRITE FAILED - STATUS '
+021860             WS-RPT-FILE-STATUS
+021880         MOVE 98 TO WS-RETURN-CODE
+021890     END-IF.
+021900 2300-EXIT.
+022000     EXIT.
+022100
+022200 2400-WRITE-AUDIT-RECORD.
+022300     MOVE SPACES TO AUDIT-RECORD
+022400     MOVE WS-RUN-DATE TO AUD-RUN-DATE
+022500     MOVE WS-RUN-TIME TO AUD-RUN-TIME
+022600     MOVE 'TAXBATCH' TO AUD-PROGRAM-ID
+022700     MOVE EMP-ID TO AUD-TAXPAYER-ID
+022800     MOVE TC-INCOME-ARG TO AUD-INCOME-ARG
+022900     MOVE TC-MARRIED-ARG TO AUD-MARRIED-ARG
+023000     MOVE TC-YEAR-ARG TO AUD-YEAR-ARG
+023100     MOVE TC-CHURCH-ARG TO AUD-CHURCH-ARG
+023200     MOVE TC-TOTAL-WITHHOLD TO AUD-RESULT
+023300     MOVE TC-RETURN-CODE TO AUD-RETURN-CODE
+023400     WRITE AUDIT-RECORD
+023420     IF WS-AUD-FILE-STATUS NOT = '00'
+023440         DISPLAY 'TAXBATCH: TAXAUDIT WRITE FAILED - STATUS '
+023460             WS-AUD-FILE-STATUS
+023480         MOVE 99 TO WS-RETURN-CODE
+023490     END-IF.
+023500 2400-EXIT.
+023600     EXIT.
+023700
+023800*****************************************************************
+023900*  2500-WRITE-CHECKPOINT - APPEND THE CURRENT POSITION TO
+024000*  TAXCKPT SO A FAILURE BEFORE THE NEXT CHECKPOINT DOES NOT
+024100*  FORCE A RERUN PAST THIS POINT.
+024200*****************************************************************
+024300 2500-WRITE-CHECKPOINT.
+024400     MOVE SPACES TO CKPT-RECORD
+024500     MOVE WS-CKPT-LAST-EMP-ID TO CKPT-LAST-EMP-ID
+024600     MOVE WS-RECORDS-PROCESSED TO CKPT-RECORDS-DONE
+024700     MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+024800     MOVE WS-RUN-TIME TO CKPT-RUN-TIME
+024900     OPEN EXTEND CKPT-FILE
+025000     IF WS-CKPT-FILE-NOT-FOUND
+025100         OPEN OUTPUT CKPT-FILE
+025200     END-IF
+025300     WRITE CKPT-RECORD
+025350     IF WS-CKPT-FILE-STATUS NOT = '00'
+025360         DISPLAY 'TAXBATCH: CHECKPOINT WRITE FAILED - STATUS '
+025370             WS-CKPT-FILE-STATUS
+025380         MOVE 95 TO WS-RETURN-CODE
+025390     END-IF
+025400     CLOSE CKPT-FILE.
+025500 2500-EXIT.
+025600     EXIT.
+025700
+025800*****************************************************************
+025900*  9000-TERMINATE - FORCE A FINAL CHECKPOINT (COVERING ANY
+026000*  RECORDS SINCE THE LAST INTERVAL BOUNDARY), CLOSE THE FILES
+026100*  AND DISPLAY THE RUN SUMMARY.
+026200*****************************************************************
+026300 9000-TERMINATE.
+026320     IF WS-SKIPPING
+026330         DISPLAY 'TAXBATCH: CHECKPOINT EMPLOYEE '
+026340             WS-CKPT-LAST-EMP-ID
+026350             ' NEVER MATCHED ON EMPROST - ENTIRE ROSTER SKIPPED'
+026360         MOVE 97 TO WS-RETURN-CODE
+026370     END-IF
+026400     IF WS-RECORDS-PROCESSED > ZERO
+026450         AND WS-CKPT-REMAINDER NOT = ZERO
+026500         PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+026600     END-IF
+026700     CLOSE EMP-FILE
+026800     CLOSE TAXRPT-FILE
+026900     CLOSE TAXAUDIT-FILE
+027000     DISPLAY 'TAXBATCH: RECORDS READ....... ' WS-RECORDS-READ
+027100     DISPLAY 'TAXBATCH: RECORDS SKIPPED.... ' WS-RECORDS-SKIPPED
+027150     DISPLAY 'TAXBATCH: RECORDS PROCESSED.. '
+027180         WS-RECORDS-PROCESSED.
+027300 9000-EXIT.
+027400     EXIT.
