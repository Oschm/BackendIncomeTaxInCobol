@@ -0,0 +1,243 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TAXCALC.
+000300 AUTHOR.        R DEUTSCHER.
+000400 INSTALLATION.  PAYROLL SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY
+000900*  ---------------------------------------------------------
+001000*  2026-08-09  RD  INITIAL VERSION.  FACTORED OUT OF CLIOPTIONS
+001100*                  SO THE BRACKET/SPLITTING/SOLI/CHURCH-TAX
+001200*                  RULES LIVE IN ONE PLACE FOR BOTH THE ON-LINE
+001300*                  CLIOPTIONS COMMAND AND THE TAXBATCH ROSTER RUN.
+001310*  KNOWN LIMITATION - WS-SOLI-EXEMPT-SINGLE/MARRIED IN
+001320*                  4000-COMPUTE-SOLI ARE ONE PAIR OF CONSTANTS
+001330*                  APPLIED TO EVERY YEAR ON BRKTAB (2021-2025),
+001340*                  BUT THE REAL SOLIDARITAETSZUSCHLAG FREIGRENZE
+001350*                  WAS RAISED MORE THAN ONCE OVER THAT SPAN.  THIS
+001360*                  IS NOT YET YEAR-SENSITIVE THE WAY THE BRACKETS
+001370*                  THEMSELVES ARE - IF A CONSUMER OF THIS SYSTEM
+001380*                  NEEDS AN EXACT SOLI FIGURE FOR A YEAR OTHER
+001390*                  THAN THE ONE THESE CONSTANTS WERE SET FOR,
+001400*                  THE EXEMPTION THRESHOLDS BELONG ON BRKTAB (ONE
+001410*                  PAIR PER YEAR) RATHER THAN AS A SINGLE WORKING-
+001420*                  STORAGE CONSTANT, THE SAME WAY THE BRACKET
+001430*                  ZONES ALREADY ARE.
+001440*****************************************************************
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT BRKTAB-FILE ASSIGN TO "BRKTAB"
+001900         ORGANIZATION IS LINE SEQUENTIAL
+001950         FILE STATUS IS WS-BRK-FILE-STATUS.
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200 FD  BRKTAB-FILE.
+002400 COPY BRKTAB.
+002500 WORKING-STORAGE SECTION.
+002600*****************************************************************
+002700*  BRACKET TABLE - LOADED INTO STORAGE ONCE, ON THE FIRST CALL,
+002800*  AND RE-USED ON EVERY SUBSEQUENT CALL WITHIN THE RUN UNIT.
+002900*****************************************************************
+003000 01  WS-SWITCHES.
+003100     05  WS-TABLE-LOADED-SW       PIC X(01) VALUE 'N'.
+003200         88  WS-TABLE-LOADED          VALUE 'Y'.
+003300     05  WS-ZONE-FOUND-SW         PIC X(01) VALUE 'N'.
+003400         88  WS-ZONE-FOUND            VALUE 'Y'.
+003420     05  WS-BRK-FILE-STATUS       PIC X(02) VALUE '00'.
+003430         88  WS-BRK-FILE-NOT-FOUND    VALUE '05' '35'.
+003440         88  WS-BRK-EOF               VALUE '10'.
+003460     05  WS-TABLE-FULL-SW         PIC X(01) VALUE 'N'.
+003470         88  WS-TABLE-FULL            VALUE 'Y'.
+003500
+003600 01  WS-BRACKET-COUNT             PIC 9(4) COMP VALUE ZERO.
+003700 01  WS-BRK-IDX                   PIC 9(4) COMP VALUE ZERO.
+003750 01  WS-FOUND-IDX                 PIC 9(4) COMP VALUE ZERO.
+003800
+003900 01  WS-BRACKET-TABLE.
+004000     05  WS-BRACKET-ENTRY OCCURS 200 TIMES.
+004100         10  WS-BRK-YEAR          PIC 9(4).
+004200         10  WS-BRK-ZONE-NO       PIC 9(2).
+004300         10  WS-BRK-ZONE-TYPE     PIC X(01).
+004400         10  WS-BRK-LOWER-LIMIT   PIC 9(9)V99.
+004500         10  WS-BRK-UPPER-LIMIT   PIC 9(9)V99.
+004600         10  WS-BRK-ZONE-BASE     PIC S9(5)V9(4).
+004700         10  WS-BRK-ZONE-OFFSET   PIC S9(7)V99.
+004800         10  WS-BRK-ZONE-CONST    PIC S9(7)V99.
+004900
+005000*****************************************************************
+005100*  CALCULATION WORK AREAS
+005200*****************************************************************
+005300 01  WS-CALC-INCOME               PIC 9(9)V99   VALUE ZERO.
+005400 01  WS-ZONE-Y                    PIC 9(9)V9(6) VALUE ZERO.
+005500 01  WS-ZONE-TAX                  PIC S9(9)V99  VALUE ZERO.
+005600 01  WS-SOLI-EXEMPT               PIC 9(9)V99   VALUE ZERO.
+005700
+005800*****************************************************************
+005900*  SOLIDARITAETSZUSCHLAG EXEMPTION THRESHOLDS (FREIGRENZE).
+006000*  APPLIED AGAINST THE COMPUTED INCOME TAX, NOT THE INCOME.
+006100*****************************************************************
+006200 01  WS-SOLI-EXEMPT-SINGLE        PIC 9(9)V99   VALUE 17543.00.
+006300 01  WS-SOLI-EXEMPT-MARRIED       PIC 9(9)V99   VALUE 35086.00.
+006400 01  WS-SOLI-RATE                 PIC 9V999     VALUE 0.055.
+006500
+006600 LINKAGE SECTION.
+006700 COPY TAXPARM.
+006800
+006900 PROCEDURE DIVISION USING TAXCALC-PARMS.
+007000 0000-MAINLINE.
+007100     PERFORM 1000-LOAD-BRACKET-TABLE THRU 1000-EXIT
+007200     MOVE 00 TO TC-RETURN-CODE
+007300     PERFORM 2000-FIND-BRACKET-ZONE THRU 2000-EXIT
+007400     IF WS-ZONE-FOUND
+007500         PERFORM 3000-COMPUTE-INCOME-TAX THRU 3000-EXIT
+007600         PERFORM 4000-COMPUTE-SOLI THRU 4000-EXIT
+007700         PERFORM 5000-COMPUTE-CHURCH-TAX THRU 5000-EXIT
+007800         COMPUTE TC-TOTAL-WITHHOLD =
+007900             TC-INCOME-TAX + TC-SOLI-TAX + TC-CHURCH-TAX
+008000     ELSE
+008100         MOVE 90 TO TC-RETURN-CODE
+008200         MOVE ZERO TO TC-INCOME-TAX TC-SOLI-TAX TC-CHURCH-TAX
+008300         MOVE ZERO TO TC-TOTAL-WITHHOLD TC-ZONE-APPLIED
+008400     END-IF
+008500     GOBACK.
+008600
+008700*****************************************************************
+008800*  1000-LOAD-BRACKET-TABLE - READ THE BRACKET MASTER ONCE PER
+008900*  RUN UNIT AND KEEP IT IN STORAGE FOR EVERY SUBSEQUENT CALL.
+009000*****************************************************************
+009100 1000-LOAD-BRACKET-TABLE.
+009200     IF WS-TABLE-LOADED
+009300         GO TO 1000-EXIT
+009400     END-IF
+009500     MOVE ZERO TO WS-BRACKET-COUNT
+009600     OPEN INPUT BRKTAB-FILE
+009620     IF WS-BRK-FILE-NOT-FOUND
+009640         DISPLAY 'TAXCALC: NO BRACKET TABLE ON FILE - EVERY '
+009660             'YEAR WILL BE TREATED AS UNSUPPORTED'
+009680     ELSE
+009700         PERFORM 1100-READ-BRACKET-RECORD THRU 1100-EXIT
+009800             UNTIL WS-BRK-EOF OR WS-TABLE-FULL
+009900         CLOSE BRKTAB-FILE
+009950     END-IF
+010000     MOVE 'Y' TO WS-TABLE-LOADED-SW.
+010100 1000-EXIT.
+010200     EXIT.
+010300
+010400 1100-READ-BRACKET-RECORD.
+010500     READ BRKTAB-FILE
+010600         AT END
+010800             GO TO 1100-EXIT
+010900     END-READ
+010920     IF WS-BRACKET-COUNT = 200
+010940         DISPLAY 'TAXCALC: BRACKET TABLE FULL AT 200 ZONES - '
+010960             'REMAINING ROWS ON BRKTAB IGNORED'
+010980         MOVE 'Y' TO WS-TABLE-FULL-SW
+010999         GO TO 1100-EXIT
+011000     END-IF
+011010     ADD 1 TO WS-BRACKET-COUNT
+011100     MOVE BRK-YEAR        TO WS-BRK-YEAR (WS-BRACKET-COUNT)
+011200     MOVE BRK-ZONE-NO     TO WS-BRK-ZONE-NO (WS-BRACKET-COUNT)
+011300     MOVE BRK-ZONE-TYPE   TO WS-BRK-ZONE-TYPE (WS-BRACKET-COUNT)
+011400     MOVE BRK-LOWER-LIMIT TO WS-BRK-LOWER-LIMIT (WS-BRACKET-COUNT)
+011500     MOVE BRK-UPPER-LIMIT TO WS-BRK-UPPER-LIMIT (WS-BRACKET-COUNT)
+011600     MOVE BRK-ZONE-BASE   TO WS-BRK-ZONE-BASE (WS-BRACKET-COUNT)
+011700     MOVE BRK-ZONE-OFFSET TO WS-BRK-ZONE-OFFSET (WS-BRACKET-COUNT)
+011800     MOVE BRK-ZONE-CONST  TO WS-BRK-ZONE-CONST (WS-BRACKET-COUNT).
+011900 1100-EXIT.
+012000     EXIT.
+012100
+012200*****************************************************************
+012300*  2000-FIND-BRACKET-ZONE - LOCATE THE ZONE FOR TC-YEAR-ARG THAT
+012400*  COVERS THE (POSSIBLY SPLIT) INCOME.  MARRIED TAXPAYERS ARE
+012500*  ASSESSED ON HALF THE COMBINED INCOME PER THE SPLITTING
+012600*  PROCEDURE OF PARAGRAPH 32A EStG, THEN THE RESULTING TAX IS
+012700*  DOUBLED IN 3000-COMPUTE-INCOME-TAX.
+012800*****************************************************************
+012900 2000-FIND-BRACKET-ZONE.
+013000     MOVE 'N' TO WS-ZONE-FOUND-SW
+013100     IF TC-MARRIED
+013200         COMPUTE WS-CALC-INCOME = TC-INCOME-ARG / 2
+013300     ELSE
+013400         MOVE TC-INCOME-ARG TO WS-CALC-INCOME
+013500     END-IF
+013600     MOVE ZERO TO WS-BRK-IDX
+013700     PERFORM 2100-TEST-BRACKET-ENTRY THRU 2100-EXIT
+013800         VARYING WS-BRK-IDX FROM 1 BY 1
+013900         UNTIL WS-BRK-IDX > WS-BRACKET-COUNT
+014000                OR WS-ZONE-FOUND.
+014100 2000-EXIT.
+014200     EXIT.
+014300
+014400 2100-TEST-BRACKET-ENTRY.
+014500     IF WS-BRK-YEAR (WS-BRK-IDX) = TC-YEAR-ARG
+014600         AND WS-CALC-INCOME <= WS-BRK-UPPER-LIMIT (WS-BRK-IDX)
+014700         MOVE 'Y' TO WS-ZONE-FOUND-SW
+014750         MOVE WS-BRK-IDX TO WS-FOUND-IDX
+014800     END-IF.
+014850 2100-EXIT.
+014860     EXIT.
+014900
+015000*****************************************************************
+015100*  3000-COMPUTE-INCOME-TAX - APPLY THE ZONE FORMULA, THEN DOUBLE
+015200*  THE RESULT FOR MARRIED TAXPAYERS (EHEGATTENSPLITTING).
+015300*****************************************************************
+015400 3000-COMPUTE-INCOME-TAX.
+015500     MOVE WS-BRK-ZONE-NO (WS-FOUND-IDX) TO TC-ZONE-APPLIED
+015600     EVALUATE TRUE
+015700         WHEN WS-BRK-ZONE-TYPE (WS-FOUND-IDX) = '0'
+015800             MOVE ZERO TO WS-ZONE-TAX
+015900         WHEN WS-BRK-ZONE-TYPE (WS-FOUND-IDX) = '1'
+016000             COMPUTE WS-ZONE-Y =
+016100                 (WS-CALC-INCOME -
+016150                 WS-BRK-LOWER-LIMIT (WS-FOUND-IDX)) / 10000
+016300             COMPUTE WS-ZONE-TAX =
+016400                 (WS-BRK-ZONE-BASE (WS-FOUND-IDX) * WS-ZONE-Y
+016500                 + WS-BRK-ZONE-OFFSET (WS-FOUND-IDX)) * WS-ZONE-Y
+016600                 + WS-BRK-ZONE-CONST (WS-FOUND-IDX)
+016700         WHEN WS-BRK-ZONE-TYPE (WS-FOUND-IDX) = '2'
+016800             COMPUTE WS-ZONE-TAX =
+016900                 WS-BRK-ZONE-BASE (WS-FOUND-IDX) * WS-CALC-INCOME
+017000                 - WS-BRK-ZONE-OFFSET (WS-FOUND-IDX)
+017100     END-EVALUATE
+017200     IF TC-MARRIED
+017300         COMPUTE TC-INCOME-TAX ROUNDED = WS-ZONE-TAX * 2
+017400     ELSE
+017500         MOVE WS-ZONE-TAX TO TC-INCOME-TAX
+017600     END-IF.
+017700 3000-EXIT.
+017800     EXIT.
+017900
+018000*****************************************************************
+018100*  4000-COMPUTE-SOLI - 5.5% SOLIDARITAETSZUSCHLAG ON THE PORTION
+018200*  OF INCOME TAX ABOVE THE APPLICABLE EXEMPTION THRESHOLD.
+018300*****************************************************************
+018400 4000-COMPUTE-SOLI.
+018500     IF TC-MARRIED
+018600         MOVE WS-SOLI-EXEMPT-MARRIED TO WS-SOLI-EXEMPT
+018700     ELSE
+018800         MOVE WS-SOLI-EXEMPT-SINGLE TO WS-SOLI-EXEMPT
+018900     END-IF
+019000     IF TC-INCOME-TAX > WS-SOLI-EXEMPT
+019100         COMPUTE TC-SOLI-TAX ROUNDED =
+019200             (TC-INCOME-TAX - WS-SOLI-EXEMPT) * WS-SOLI-RATE
+019300     ELSE
+019400         MOVE ZERO TO TC-SOLI-TAX
+019500     END-IF.
+019600 4000-EXIT.
+019700     EXIT.
+019800
+019900*****************************************************************
+020000*  5000-COMPUTE-CHURCH-TAX - OPTIONAL KIRCHENSTEUER AT THE
+020100*  DIOCESE/STATE RATE SUPPLIED BY THE CALLER (8 OR 9 PERCENT).
+020200*****************************************************************
+020300 5000-COMPUTE-CHURCH-TAX.
+020400     IF TC-CHURCH-LIABLE
+020500         COMPUTE TC-CHURCH-TAX ROUNDED =
+020600             TC-INCOME-TAX * TC-CHURCH-RATE-ARG / 100
+020700     ELSE
+020800         MOVE ZERO TO TC-CHURCH-TAX
+020900     END-IF.
+021000 5000-EXIT.
+021100     EXIT.
