@@ -0,0 +1,32 @@
+//TAXBATCH JOB (PAYROLL),'INCOME TAX BATCH RUN',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*****************************************************************
+//*  TAXBATCH - MONTH-END PAYROLL INCOME TAX BATCH RUN.
+//*  DRIVES THE EMPROST ROSTER THROUGH THE TAXCALC ENGINE ONE
+//*  EMPLOYEE PER RECORD AND WRITES THE TAXRPT/TAXAUDIT OUTPUTS.
+//*
+//*  PARM ON THE EXEC CARD IS THE RESTART INDICATOR PASSED TO
+//*  TAXBATCH AS ARGUMENT-VALUE 1:
+//*      PARM='N'  -  NORMAL RUN, START AT THE FIRST ROSTER RECORD.
+//*      PARM='Y'  -  RESTART RUN, SKIP FORWARD PAST EVERY EMPLOYEE
+//*                   ALREADY COVERED BY THE LAST TAXCKPT RECORD.
+//*  ON A RERUN AFTER AN ABEND, CHANGE PARM TO 'Y' AND RESUBMIT -
+//*  DO NOT CLEAR TAXCKPT, TAXRPT OR TAXAUDIT FIRST.
+//*****************************************************************
+//STEP1    EXEC PGM=TAXBATCH,PARM='N'
+//STEPLIB  DD  DSN=PAYROLL.TAXCALC.LOADLIB,DISP=SHR
+//EMPROST  DD  DSN=PAYROLL.MONTHLY.EMPROST,DISP=SHR
+//BRKTAB   DD  DSN=PAYROLL.TAXCALC.BRKTAB,DISP=SHR
+//TAXRPT   DD  DSN=PAYROLL.MONTHLY.TAXRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=106)
+//TAXAUDIT DD  DSN=PAYROLL.TAXCALC.TAXAUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//TAXCKPT  DD  DSN=PAYROLL.MONTHLY.TAXCKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=56)
+//SYSOUT   DD  SYSOUT=*
